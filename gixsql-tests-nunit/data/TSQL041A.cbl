@@ -9,17 +9,40 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-FILE
+               ASSIGN TO "BATCHIDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       01 AUDIT-REC PIC X(200).
+
+       FD  BATCH-FILE.
+       01 BATCH-REC PIC X(4).
+
        WORKING-STORAGE SECTION. 
        
            01 DATASRC PIC X(64).
            01 DBUSR  PIC X(64).
+           01 DBPWD  PIC X(64).
+
+           01 DATASRC-2 PIC X(64).
+           01 DBUSR-2  PIC X(64).
+           01 DBPWD-2  PIC X(64).
+
+           01 MIGRATE-MODE PIC X(01) VALUE 'N'.
+               88 MIGRATE-MODE-ON VALUE 'Y'.
 
            01 BFLD1 PIC X(300) USAGE VARRAW.      
            01 BFLD2 PIC X(300) USAGE VARRAW.      
@@ -28,10 +51,53 @@
            01 HASH-2 PIC X(64).
 
            01 REC-ID          PIC 9999.
+           01 REC-ID-SRC      PIC 9999.
+           01 REC-ID-TGT      PIC 9999.
+
+           01 ENV-NUM-BUF PIC X(10).
 
            01 CUR-OP PIC X(32).
+           01 TEST-STATUS PIC XX.
+
+           01 AUDIT-TS     PIC X(17).
+           01 AUDIT-DATE   PIC X(08).
+           01 AUDIT-TIME   PIC X(08).
+           01 AUDIT-REC-ID PIC 9(4).
 
-       EXEC SQL 
+           01 TEST-FAIL-SW PIC X(01) VALUE 'N'.
+               88 TEST-HAS-FAILURE VALUE 'Y'.
+           01 LAST-FAIL-OP  PIC X(32) VALUE SPACES.
+
+           01 BOUNDARY-IDX    PIC 9 VALUE 0.
+           01 BOUNDARY-SIZE   PIC 999.
+           01 BOUNDARY-SRC-ID PIC 9999 VALUE 9001.
+           01 BOUNDARY-TGT-ID PIC 9999 VALUE 9002.
+
+           01 BOUNDARY-SIZE-TBL.
+               05 PIC 999 VALUE 000.
+               05 PIC 999 VALUE 001.
+               05 PIC 999 VALUE 299.
+               05 PIC 999 VALUE 300.
+           01 BOUNDARY-SIZE-TBL-R REDEFINES BOUNDARY-SIZE-TBL.
+               05 BOUNDARY-SIZE-ENT PIC 999 OCCURS 4 TIMES.
+
+           01 BATCH-FILE-STATUS PIC XX.
+           01 BATCH-EOF-SW PIC X(01) VALUE 'N'.
+               88 BATCH-EOF VALUE 'Y'.
+           01 BATCH-TGT-OFFSET PIC 9(4) VALUE 5000.
+
+           01 ROWS-BEFORE PIC 9(9) COMP VALUE 0.
+           01 ROWS-AFTER  PIC 9(9) COMP VALUE 0.
+           01 ROWS-DELTA  PIC S9(9) COMP VALUE 0.
+           01 EXPECTED-DELTA PIC S9(9) COMP VALUE 0.
+           01 INSERT-COUNT    PIC 9(9) COMP VALUE 0.
+           01 DELETE-HIT-COUNT PIC 9(9) COMP VALUE 0.
+
+           01 RETRY-COUNT      PIC 9(4) VALUE 0.
+           01 MAX-RETRIES      PIC 9(4) VALUE 3.
+           01 RETRY-DELAY-SECS PIC 9(4) VALUE 2.
+
+       EXEC SQL
             INCLUDE SQLCA 
        END-EXEC. 
          
@@ -45,80 +111,622 @@
            ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
            DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
            ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-           
+           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "MIGRATE_MODE" UPON ENVIRONMENT-NAME.
+           ACCEPT MIGRATE-MODE FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "DATASRC_2" UPON ENVIRONMENT-NAME.
+           ACCEPT DATASRC-2 FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_2_USR" UPON ENVIRONMENT-NAME.
+           ACCEPT DBUSR-2 FROM ENVIRONMENT-VALUE.
+           DISPLAY "DATASRC_2_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD-2 FROM ENVIRONMENT-VALUE.
+
+           DISPLAY "CONNECT_MAX_RETRIES" UPON ENVIRONMENT-NAME.
+           ACCEPT ENV-NUM-BUF FROM ENVIRONMENT-VALUE.
+           IF ENV-NUM-BUF NOT = SPACES
+              MOVE ENV-NUM-BUF TO MAX-RETRIES
+           END-IF.
+
+           DISPLAY "CONNECT_RETRY_DELAY" UPON ENVIRONMENT-NAME.
+           ACCEPT ENV-NUM-BUF FROM ENVIRONMENT-VALUE.
+           IF ENV-NUM-BUF NOT = SPACES
+              MOVE ENV-NUM-BUF TO RETRY-DELAY-SECS
+           END-IF.
+
+           DISPLAY "BINTEST_ID_SRC" UPON ENVIRONMENT-NAME.
+           ACCEPT ENV-NUM-BUF FROM ENVIRONMENT-VALUE.
+           IF ENV-NUM-BUF = SPACES
+              MOVE 0001 TO REC-ID-SRC
+           ELSE
+              MOVE ENV-NUM-BUF TO REC-ID-SRC
+           END-IF.
+
+           DISPLAY "BINTEST_ID_TGT" UPON ENVIRONMENT-NAME.
+           ACCEPT ENV-NUM-BUF FROM ENVIRONMENT-VALUE.
+           IF ENV-NUM-BUF = SPACES
+              MOVE 0002 TO REC-ID-TGT
+           ELSE
+              MOVE ENV-NUM-BUF TO REC-ID-TGT
+           END-IF.
+
            DISPLAY '***************************************'.
            DISPLAY " DATASRC  : " DATASRC.
            DISPLAY " AUTH     : " DBUSR.
            DISPLAY '***************************************'.
 
-           MOVE 'CONNECT' TO CUR-OP.
-           EXEC SQL
-              CONNECT TO :DATASRC USER :DBUSR
-           END-EXEC.      
-           
+           OPEN EXTEND AUDIT-FILE.
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+
+           PERFORM 010-CONNECT-ATTEMPT
+              WITH TEST AFTER
+              UNTIL SQLCODE = 0 OR RETRY-COUNT > MAX-RETRIES.
+
+           EXEC SQL WHENEVER SQLERROR PERFORM 999-ERR END-EXEC.
+
            IF SQLCODE <> 0 THEN
               DISPLAY 'CONNECT SQLCODE. ' SQLCODE
               DISPLAY 'CONNECT SQLERRM. ' SQLERRM
+              MOVE 'KO' TO TEST-STATUS
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              MOVE SPACES TO HASH-1
+              MOVE SPACES TO HASH-2
+              PERFORM 900-WRITE-AUDIT
+              PERFORM 950-SET-RETURN-CODE
+              CLOSE AUDIT-FILE
               GO TO 100-EXIT
            END-IF.
 
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              PERFORM 020-CONNECT-2
+           END-IF.
+
        100-MAIN.
-            
-           MOVE 'SELECT-1' TO CUR-OP.
+
+           PERFORM 150-ROWS-BEFORE.
+
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              PERFORM 130-MIGRATE-CHECK
+              GO TO 100-BOUNDARY
+           END-IF.
+
+           OPEN INPUT BATCH-FILE.
+           IF BATCH-FILE-STATUS = '00'
+              PERFORM 200-BATCH-LOOP
+              CLOSE BATCH-FILE
+              GO TO 100-BOUNDARY
+           END-IF.
+
+           PERFORM 115-SINGLE-CHECK.
+
+       100-BOUNDARY.
+
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'TGTDB'
+              END-EXEC
+           END-IF.
+
+           PERFORM 300-VARRAW-BOUNDARY-TEST.
+
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'SRCDB'
+              END-EXEC
+           END-IF.
+
+       100-DISCONNECT.
+
+           PERFORM 160-ROWS-AFTER.
+
+           MOVE 'RESET' TO CUR-OP.
+           EXEC SQL
+              CONNECT RESET
+           END-EXEC.
+
+           IF TEST-HAS-FAILURE THEN
+                DISPLAY 'TEST FAILED AT: ' LAST-FAIL-OP
+                MOVE LAST-FAIL-OP TO CUR-OP
+                PERFORM 950-SET-RETURN-CODE
+           ELSE
+                DISPLAY 'TEST PASSED'
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+       100-EXIT.
+             STOP RUN.
+
+       010-CONNECT-ATTEMPT.
+
+           MOVE 'CONNECT' TO CUR-OP.
+           EXEC SQL
+              CONNECT TO :DATASRC AS 'SRCDB' USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           IF SQLCODE <> 0
+              ADD 1 TO RETRY-COUNT
+              IF RETRY-COUNT <= MAX-RETRIES
+                 DISPLAY 'CONNECT FAILED, SQLCODE ' SQLCODE
+                 DISPLAY 'RETRYING (' RETRY-COUNT ' OF ' MAX-RETRIES
+                         ') IN ' RETRY-DELAY-SECS ' SEC(S)...'
+                 CALL 'C$SLEEP' USING RETRY-DELAY-SECS
+              END-IF
+           END-IF.
+
+       150-ROWS-BEFORE.
+
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'TGTDB'
+              END-EXEC
+           END-IF.
+
+           MOVE 'SELECT-CNT' TO CUR-OP.
            EXEC SQL
-              SELECT 
-                ID, DATA 
-              INTO 
-                :REC-ID, :BFLD1 
+              SELECT COUNT(*) INTO :ROWS-BEFORE
               FROM BINTEST
-              WHERE ID = 1
            END-EXEC.
 
-           MOVE 'INSERT-1' TO CUR-OP.
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'SRCDB'
+              END-EXEC
+           END-IF.
+
+       160-ROWS-AFTER.
+
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'TGTDB'
+              END-EXEC
+           END-IF.
+
+           MOVE 'SELECT-CNT' TO CUR-OP.
            EXEC SQL
-              INSERT INTO BINTEST(ID, DATA)
-                VALUES(2, :BFLD1)
+              SELECT COUNT(*) INTO :ROWS-AFTER
+              FROM BINTEST
            END-EXEC.
 
-           MOVE 'SELECT-H-1' TO CUR-OP.
+           IF MIGRATE-MODE-ON AND DATASRC-2 NOT = SPACES
+              EXEC SQL
+                 SET CONNECTION 'SRCDB'
+              END-EXEC
+           END-IF.
+
+           SUBTRACT ROWS-BEFORE FROM ROWS-AFTER GIVING ROWS-DELTA.
+           SUBTRACT DELETE-HIT-COUNT FROM INSERT-COUNT
+              GIVING EXPECTED-DELTA.
+
+           DISPLAY 'BINTEST ROW COUNT BEFORE: ' ROWS-BEFORE.
+           DISPLAY 'BINTEST ROW COUNT AFTER : ' ROWS-AFTER.
+           DISPLAY 'BINTEST ROW COUNT DELTA : ' ROWS-DELTA.
+           DISPLAY 'BINTEST ROW COUNT EXPECT: ' EXPECTED-DELTA.
+
+           IF ROWS-DELTA NOT = EXPECTED-DELTA
+              DISPLAY 'UNEXPECTED ROW COUNT CHANGE ON BINTEST'
+              MOVE 'ROWCOUNT' TO CUR-OP
+              MOVE 'KO' TO TEST-STATUS
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+              MOVE ZERO TO AUDIT-REC-ID
+              MOVE SPACES TO HASH-1
+              MOVE SPACES TO HASH-2
+              PERFORM 900-WRITE-AUDIT
+           END-IF.
+
+       115-SINGLE-CHECK.
+
+           MOVE 'SELECT-1' TO CUR-OP.
            EXEC SQL
-              SELECT 
-                MD5(DATA) INTO :HASH-1
+              SELECT
+                ID, DATA
+              INTO
+                :REC-ID, :BFLD1
               FROM BINTEST
-              WHERE ID = 1
+              WHERE ID = :REC-ID-SRC
            END-EXEC.
 
-           MOVE 'SELECT-H-2' TO CUR-OP.
+           IF SQLCODE = 100
+              DISPLAY 'SELECT-1 NOT FOUND FOR ID ' REC-ID-SRC
+              MOVE 'NF' TO TEST-STATUS
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              MOVE SPACES TO HASH-1
+              MOVE SPACES TO HASH-2
+              PERFORM 900-WRITE-AUDIT
+           ELSE
+              PERFORM 110-RESET-TARGET
+
+              MOVE 'INSERT-1' TO CUR-OP
+              EXEC SQL
+                 INSERT INTO BINTEST(ID, DATA)
+                   VALUES(:REC-ID-TGT, :BFLD1)
+              END-EXEC
+              ADD 1 TO INSERT-COUNT
+
+              MOVE 'SELECT-H-1' TO CUR-OP
+              EXEC SQL
+                 SELECT
+                   MD5(DATA) INTO :HASH-1
+                 FROM BINTEST
+                 WHERE ID = :REC-ID-SRC
+              END-EXEC
+
+              IF SQLCODE = 100
+                 DISPLAY 'SELECT-H-1 NOT FOUND FOR ID ' REC-ID-SRC
+                 MOVE SPACES TO HASH-1
+                 MOVE 'Y' TO TEST-FAIL-SW
+                 MOVE CUR-OP TO LAST-FAIL-OP
+              END-IF
+
+              MOVE 'SELECT-H-2' TO CUR-OP
+              EXEC SQL
+                 SELECT
+                   MD5(DATA) INTO :HASH-2
+                 FROM BINTEST
+                 WHERE ID = :REC-ID-TGT
+              END-EXEC
+
+              IF SQLCODE = 100
+                 DISPLAY 'SELECT-H-2 NOT FOUND FOR ID ' REC-ID-TGT
+                 MOVE SPACES TO HASH-2
+                 MOVE 'Y' TO TEST-FAIL-SW
+                 MOVE CUR-OP TO LAST-FAIL-OP
+              END-IF
+
+              DISPLAY 'HASH-1: ' HASH-1
+              DISPLAY 'HASH-2: ' HASH-2
+
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              PERFORM 140-RECORD-RESULT
+           END-IF.
+
+       200-BATCH-LOOP.
+
+           MOVE 'N' TO BATCH-EOF-SW.
+
+           READ BATCH-FILE
+              AT END MOVE 'Y' TO BATCH-EOF-SW
+           END-READ.
+
+           PERFORM 210-BATCH-PROCESS-ONE UNTIL BATCH-EOF.
+
+       210-BATCH-PROCESS-ONE.
+
+           MOVE BATCH-REC TO REC-ID-SRC.
+
+           ADD BATCH-TGT-OFFSET TO REC-ID-SRC GIVING REC-ID-TGT
+              ON SIZE ERROR
+                 DISPLAY 'BATCH ID OUT OF RANGE: ' REC-ID-SRC
+                 MOVE 'BATCH-RANGE' TO CUR-OP
+                 MOVE 'KO' TO TEST-STATUS
+                 MOVE 'Y' TO TEST-FAIL-SW
+                 MOVE CUR-OP TO LAST-FAIL-OP
+                 MOVE REC-ID-SRC TO AUDIT-REC-ID
+                 MOVE SPACES TO HASH-1
+                 MOVE SPACES TO HASH-2
+                 PERFORM 900-WRITE-AUDIT
+              NOT ON SIZE ERROR
+                 IF REC-ID-TGT = BOUNDARY-SRC-ID
+                    OR REC-ID-TGT = BOUNDARY-TGT-ID
+                    DISPLAY 'BATCH TARGET ID RESERVED BY BOUNDARY: '
+                            REC-ID-TGT
+                    MOVE 'BATCH-RANGE' TO CUR-OP
+                    MOVE 'KO' TO TEST-STATUS
+                    MOVE 'Y' TO TEST-FAIL-SW
+                    MOVE CUR-OP TO LAST-FAIL-OP
+                    MOVE REC-ID-SRC TO AUDIT-REC-ID
+                    MOVE SPACES TO HASH-1
+                    MOVE SPACES TO HASH-2
+                    PERFORM 900-WRITE-AUDIT
+                 ELSE
+                    PERFORM 115-SINGLE-CHECK
+                 END-IF
+           END-ADD.
+
+           READ BATCH-FILE
+              AT END MOVE 'Y' TO BATCH-EOF-SW
+           END-READ.
+
+       020-CONNECT-2.
+
+           MOVE 0 TO RETRY-COUNT.
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+
+           PERFORM 015-CONNECT-2-ATTEMPT
+              WITH TEST AFTER
+              UNTIL SQLCODE = 0 OR RETRY-COUNT > MAX-RETRIES.
+
+           EXEC SQL WHENEVER SQLERROR PERFORM 999-ERR END-EXEC.
+
+           IF SQLCODE <> 0 THEN
+              DISPLAY 'CONNECT-2 SQLCODE. ' SQLCODE
+              DISPLAY 'CONNECT-2 SQLERRM. ' SQLERRM
+              MOVE 'KO' TO TEST-STATUS
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              MOVE SPACES TO HASH-1
+              MOVE SPACES TO HASH-2
+              PERFORM 900-WRITE-AUDIT
+              PERFORM 950-SET-RETURN-CODE
+              CLOSE AUDIT-FILE
+              GO TO 100-EXIT
+           END-IF.
+
            EXEC SQL
-              SELECT 
-                MD5(DATA) INTO :HASH-2
+              SET CONNECTION 'SRCDB'
+           END-EXEC.
+
+       015-CONNECT-2-ATTEMPT.
+
+           MOVE 'CONNECT-2' TO CUR-OP.
+           EXEC SQL
+              CONNECT TO :DATASRC-2 AS 'TGTDB' USER :DBUSR-2 USING :DBPWD-2
+           END-EXEC.
+
+           IF SQLCODE <> 0
+              ADD 1 TO RETRY-COUNT
+              IF RETRY-COUNT <= MAX-RETRIES
+                 DISPLAY 'CONNECT-2 FAILED, SQLCODE ' SQLCODE
+                 DISPLAY 'RETRYING (' RETRY-COUNT ' OF ' MAX-RETRIES
+                         ') IN ' RETRY-DELAY-SECS ' SEC(S)...'
+                 CALL 'C$SLEEP' USING RETRY-DELAY-SECS
+              END-IF
+           END-IF.
+
+       130-MIGRATE-CHECK.
+
+           MOVE 'SELECT-1' TO CUR-OP.
+           EXEC SQL
+              SELECT
+                ID, DATA
+              INTO
+                :REC-ID, :BFLD1
               FROM BINTEST
-              WHERE ID = 2
+              WHERE ID = :REC-ID-SRC
            END-EXEC.
 
-           DISPLAY 'HASH-1: ' HASH-1.
-           DISPLAY 'HASH-2: ' HASH-2.
+           IF SQLCODE = 100
+              DISPLAY 'SELECT-1 NOT FOUND FOR ID ' REC-ID-SRC
+              MOVE 'NF' TO TEST-STATUS
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              MOVE SPACES TO HASH-1
+              MOVE SPACES TO HASH-2
+              PERFORM 900-WRITE-AUDIT
+           ELSE
+              EXEC SQL
+                 SET CONNECTION 'TGTDB'
+              END-EXEC
 
-       
-       100-DISCONNECT.
+              MOVE 'DELETE-TGT' TO CUR-OP
+              EXEC SQL
+                 DELETE FROM BINTEST
+                 WHERE ID = :REC-ID-TGT
+              END-EXEC
+              ADD SQLERRD(3) TO DELETE-HIT-COUNT
 
-           MOVE 'RESET' TO CUR-OP.
+              MOVE 'INSERT-1' TO CUR-OP
+              EXEC SQL
+                 INSERT INTO BINTEST(ID, DATA)
+                   VALUES(:REC-ID-TGT, :BFLD1)
+              END-EXEC
+              ADD 1 TO INSERT-COUNT
+
+              MOVE 'SELECT-H-2' TO CUR-OP
+              EXEC SQL
+                 SELECT
+                   MD5(DATA) INTO :HASH-2
+                 FROM BINTEST
+                 WHERE ID = :REC-ID-TGT
+              END-EXEC
+
+              IF SQLCODE = 100
+                 DISPLAY 'SELECT-H-2 NOT FOUND FOR ID ' REC-ID-TGT
+                 MOVE SPACES TO HASH-2
+                 MOVE 'Y' TO TEST-FAIL-SW
+                 MOVE CUR-OP TO LAST-FAIL-OP
+              END-IF
+
+              EXEC SQL
+                 SET CONNECTION 'SRCDB'
+              END-EXEC
+
+              MOVE 'SELECT-H-1' TO CUR-OP
+              EXEC SQL
+                 SELECT
+                   MD5(DATA) INTO :HASH-1
+                 FROM BINTEST
+                 WHERE ID = :REC-ID-SRC
+              END-EXEC
+
+              IF SQLCODE = 100
+                 DISPLAY 'SELECT-H-1 NOT FOUND FOR ID ' REC-ID-SRC
+                 MOVE SPACES TO HASH-1
+                 MOVE 'Y' TO TEST-FAIL-SW
+                 MOVE CUR-OP TO LAST-FAIL-OP
+              END-IF
+
+              DISPLAY 'MIGRATE HASH-1: ' HASH-1
+              DISPLAY 'MIGRATE HASH-2: ' HASH-2
+
+              MOVE REC-ID-SRC TO AUDIT-REC-ID
+              PERFORM 140-RECORD-RESULT
+           END-IF.
+
+       110-RESET-TARGET.
+
+           MOVE 'DELETE-TGT' TO CUR-OP.
            EXEC SQL
-              CONNECT RESET
-           END-EXEC.      
+              DELETE FROM BINTEST
+              WHERE ID = :REC-ID-TGT
+           END-EXEC.
+           ADD SQLERRD(3) TO DELETE-HIT-COUNT.
 
-           IF HASH-1 EQUALS HASH-2 THEN
-                DISPLAY 'HASH COMPARE OK'
+       140-RECORD-RESULT.
+
+           MOVE 'HASH-COMPARE' TO CUR-OP.
+
+           IF HASH-1 = HASH-2 AND HASH-1 NOT = SPACES
+              MOVE 'OK' TO TEST-STATUS
            ELSE
-                DISPLAY 'HASH COMPARE KO'
-                MOVE 1 TO RETURN-CODE
+              MOVE 'KO' TO TEST-STATUS
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
            END-IF.
-       
-       100-EXIT. 
-             STOP RUN.
+
+           PERFORM 900-WRITE-AUDIT.
+
+       300-VARRAW-BOUNDARY-TEST.
+
+           PERFORM 310-BOUNDARY-CASE
+              VARYING BOUNDARY-IDX FROM 1 BY 1
+              UNTIL BOUNDARY-IDX > 4.
+
+       310-BOUNDARY-CASE.
+
+           MOVE BOUNDARY-SIZE-ENT(BOUNDARY-IDX) TO BOUNDARY-SIZE.
+
+           MOVE SPACES TO BFLD2.
+           IF BOUNDARY-SIZE > 0
+              MOVE ALL 'A' TO BFLD2(1:BOUNDARY-SIZE)
+           END-IF.
+
+           MOVE 'DELETE-TGT' TO CUR-OP.
+           EXEC SQL
+              DELETE FROM BINTEST WHERE ID = :BOUNDARY-SRC-ID
+           END-EXEC.
+           ADD SQLERRD(3) TO DELETE-HIT-COUNT.
+           EXEC SQL
+              DELETE FROM BINTEST WHERE ID = :BOUNDARY-TGT-ID
+           END-EXEC.
+           ADD SQLERRD(3) TO DELETE-HIT-COUNT.
+
+           MOVE 'INSERT-1' TO CUR-OP.
+           EXEC SQL
+              INSERT INTO BINTEST(ID, DATA)
+                VALUES(:BOUNDARY-SRC-ID, :BFLD2)
+           END-EXEC.
+           ADD 1 TO INSERT-COUNT.
+
+           MOVE 'SELECT-1' TO CUR-OP.
+           EXEC SQL
+              SELECT DATA INTO :BFLD2
+              FROM BINTEST WHERE ID = :BOUNDARY-SRC-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+              DISPLAY 'SELECT-1 NOT FOUND FOR ID ' BOUNDARY-SRC-ID
+              MOVE SPACES TO BFLD2
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+           END-IF.
+
+           MOVE 'INSERT-1' TO CUR-OP.
+           EXEC SQL
+              INSERT INTO BINTEST(ID, DATA)
+                VALUES(:BOUNDARY-TGT-ID, :BFLD2)
+           END-EXEC.
+           ADD 1 TO INSERT-COUNT.
+
+           MOVE 'SELECT-H-1' TO CUR-OP.
+           EXEC SQL
+              SELECT MD5(DATA) INTO :HASH-1
+              FROM BINTEST WHERE ID = :BOUNDARY-SRC-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+              DISPLAY 'SELECT-H-1 NOT FOUND FOR ID ' BOUNDARY-SRC-ID
+              MOVE SPACES TO HASH-1
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+           END-IF.
+
+           MOVE 'SELECT-H-2' TO CUR-OP.
+           EXEC SQL
+              SELECT MD5(DATA) INTO :HASH-2
+              FROM BINTEST WHERE ID = :BOUNDARY-TGT-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+              DISPLAY 'SELECT-H-2 NOT FOUND FOR ID ' BOUNDARY-TGT-ID
+              MOVE SPACES TO HASH-2
+              MOVE 'Y' TO TEST-FAIL-SW
+              MOVE CUR-OP TO LAST-FAIL-OP
+           END-IF.
+
+           DISPLAY 'VARRAW BOUNDARY SIZE ' BOUNDARY-SIZE
+                   ' HASH-1: ' HASH-1.
+           DISPLAY 'VARRAW BOUNDARY SIZE ' BOUNDARY-SIZE
+                   ' HASH-2: ' HASH-2.
+
+           MOVE BOUNDARY-SRC-ID TO AUDIT-REC-ID.
+           PERFORM 140-RECORD-RESULT.
+
+       900-WRITE-AUDIT.
+
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-TS.
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  '-'        DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+             INTO AUDIT-TS.
+
+           MOVE SPACES TO AUDIT-REC.
+           STRING AUDIT-TS     DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  CUR-OP       DELIMITED BY SPACE
+                  ','          DELIMITED BY SIZE
+                  AUDIT-REC-ID DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  HASH-1       DELIMITED BY SPACE
+                  ','          DELIMITED BY SIZE
+                  HASH-2       DELIMITED BY SPACE
+                  ','          DELIMITED BY SIZE
+                  TEST-STATUS  DELIMITED BY SIZE
+             INTO AUDIT-REC.
+
+           WRITE AUDIT-REC.
 
        999-ERR.
             DISPLAY 'ERROR AT: ' CUR-OP
             DISPLAY 'SQLCODE : ' SQLCODE
             DISPLAY 'SQLERRMC: ' SQLERRMC(1:SQLERRML)
-            MOVE 1 TO RETURN-CODE
\ No newline at end of file
+
+            MOVE 'KO' TO TEST-STATUS
+            MOVE REC-ID-SRC TO AUDIT-REC-ID
+            MOVE SPACES TO HASH-1
+            MOVE SPACES TO HASH-2
+            PERFORM 900-WRITE-AUDIT
+
+            MOVE 'Y' TO TEST-FAIL-SW
+            MOVE CUR-OP TO LAST-FAIL-OP
+
+            PERFORM 950-SET-RETURN-CODE.
+
+       950-SET-RETURN-CODE.
+
+           IF CUR-OP(1:7) = 'CONNECT'
+              MOVE 10 TO RETURN-CODE
+           ELSE
+           IF CUR-OP(1:6) = 'SELECT'
+              MOVE 20 TO RETURN-CODE
+           ELSE
+           IF CUR-OP(1:6) = 'INSERT' OR CUR-OP(1:6) = 'DELETE'
+              MOVE 30 TO RETURN-CODE
+           ELSE
+           IF CUR-OP = 'HASH-COMPARE'
+              MOVE 40 TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
\ No newline at end of file
